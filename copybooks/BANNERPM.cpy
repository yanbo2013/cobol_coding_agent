@@ -0,0 +1,8 @@
+       *> Parameter layout for the shared BANNER-SUB startup-banner
+       *> subroutine. Copied into the WORKING-STORAGE of every calling
+       *> program and into the LINKAGE SECTION of BANNER-SUB itself, so
+       *> both sides always agree on the layout.
+       01  BANNER-PARMS.
+           05  BP-JOB-NAME PIC X(8).
+           05  BP-RUN-DATE PIC X(10).
+           05  BP-STEP-NUMBER PIC 9(4).
