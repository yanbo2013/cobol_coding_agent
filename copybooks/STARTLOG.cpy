@@ -0,0 +1,14 @@
+       *> Shared layout of one STARTUP.LOG line: run date, time,
+       *> program name and outcome. Written by every batch program's
+       *> startup paragraph and read back by the daily summary report
+       *> (STARTUP-RPT), so both sides always agree on the columns.
+       01  STARTUP-LOG-RECORD.
+           05 SL-RUN-DATE PIC X(10).
+           05 SL-FILLER-1 PIC X.
+           05 SL-TIME PIC X(8).
+           05 SL-FILLER-2 PIC X.
+           05 SL-PROGRAM-NAME PIC X(12).
+           05 SL-FILLER-3 PIC X.
+           05 SL-OUTCOME PIC X(9).
+           05 SL-FILLER-4 PIC X.
+           05 SL-RETURN-CODE PIC 9(4).
