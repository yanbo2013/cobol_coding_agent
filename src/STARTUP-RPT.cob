@@ -0,0 +1,142 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STARTUP-RPT.
+       AUTHOR. COBOL-EXPERT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. GENERIC.
+       OBJECT-COMPUTER. GENERIC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STARTUP-LOG-FILE ASSIGN TO "STARTUP.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STARTUP-LOG-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "STARTRPT.OUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STARTUP-LOG-FILE.
+       COPY STARTLOG.
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-STARTUP-LOG-STATUS PIC XX VALUE '00'.
+       01 WS-REPORT-STATUS PIC XX VALUE '00'.
+       01 WS-EOF-SWITCH PIC X VALUE 'N'.
+       01 WS-LOG-OPENED-OK PIC X VALUE 'N'.
+       01 WS-REPORT-OPENED-OK PIC X VALUE 'N'.
+       01 WS-JOB-COUNT PIC 9(4) VALUE 0.
+
+       01 WS-TODAY.
+           05 WS-TD-YYYY PIC 9(4).
+           05 WS-TD-MM PIC 9(2).
+           05 WS-TD-DD PIC 9(2).
+       01 WS-TODAY-DISPLAY PIC X(10) VALUE SPACES.
+
+       01 WS-HEADING-1 PIC X(80) VALUE SPACES.
+       *> Column positions here must line up with STARTLOG.cpy's
+       *> SL-TIME/SL-PROGRAM-NAME/SL-OUTCOME/SL-RETURN-CODE offsets,
+       *> since 0030-PROCESS-LOG prints the raw fixed-column record
+       *> straight under this heading
+       01 WS-HEADING-2 PIC X(80) VALUE
+           'RUN DATE   TIME     PROGRAM      OUTCOME   RC'.
+       01 WS-TOTAL-LINE PIC X(80) VALUE SPACES.
+       01 WS-TOTAL-DISPLAY PIC ZZZ9.
+
+       *> Parameters for the shared BANNER-SUB startup-banner routine,
+       *> so this report opens with the same normalized line every
+       *> other batch program in the suite displays
+       COPY BANNERPM.
+
+       PROCEDURE DIVISION.
+       *> Main execution routine
+       0000-START-UP.
+           PERFORM 0005-GET-TODAY
+           PERFORM 0007-CALL-BANNER-SUB
+           PERFORM 0010-OPEN-FILES
+           IF WS-REPORT-OPENED-OK = 'Y'
+               PERFORM 0020-WRITE-HEADINGS
+               PERFORM 0030-PROCESS-LOG UNTIL WS-EOF-SWITCH = 'Y'
+               PERFORM 0040-WRITE-TOTAL
+           END-IF
+           PERFORM 0050-CLOSE-FILES
+           STOP RUN.
+
+       0005-GET-TODAY.
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD
+           STRING WS-TD-YYYY '-' WS-TD-MM '-' WS-TD-DD
+               DELIMITED BY SIZE INTO WS-TODAY-DISPLAY.
+
+       0007-CALL-BANNER-SUB.
+           MOVE 'STARTRPT' TO BP-JOB-NAME
+           MOVE WS-TODAY-DISPLAY TO BP-RUN-DATE
+           MOVE 1 TO BP-STEP-NUMBER
+           CALL 'BANNER-SUB' USING BANNER-PARMS.
+
+       0010-OPEN-FILES.
+           OPEN INPUT STARTUP-LOG-FILE
+           OPEN OUTPUT REPORT-FILE
+           IF WS-STARTUP-LOG-STATUS = '00'
+               MOVE 'Y' TO WS-LOG-OPENED-OK
+           ELSE
+               DISPLAY 'STARTUP-RPT: STARTUP LOG OPEN FAILED, STATUS='
+                   WS-STARTUP-LOG-STATUS
+               MOVE 'Y' TO WS-EOF-SWITCH
+               MOVE 8 TO RETURN-CODE
+           END-IF
+           IF WS-REPORT-STATUS = '00'
+               MOVE 'Y' TO WS-REPORT-OPENED-OK
+           ELSE
+               DISPLAY 'STARTUP-RPT: REPORT FILE OPEN FAILED, STATUS='
+                   WS-REPORT-STATUS
+               MOVE 'Y' TO WS-EOF-SWITCH
+               MOVE 12 TO RETURN-CODE
+           END-IF.
+
+       0020-WRITE-HEADINGS.
+           STRING 'DAILY JOB-START SUMMARY FOR ' DELIMITED BY SIZE
+               WS-TODAY-DISPLAY DELIMITED BY SIZE
+               INTO WS-HEADING-1
+           MOVE WS-HEADING-1 TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE WS-HEADING-2 TO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       0030-PROCESS-LOG.
+           *> Each job run logs two STARTUP.LOG rows (start and
+           *> complete); only today's STARTED row counts toward "one
+           *> line per job" for this daily summary, so a single run
+           *> isn't reported as two and prior days don't pile up since
+           *> STARTUP.LOG itself accumulates for the monthly audit
+           READ STARTUP-LOG-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+               NOT AT END
+                   IF SL-RUN-DATE = WS-TODAY-DISPLAY
+                       AND SL-OUTCOME = 'STARTED'
+                       ADD 1 TO WS-JOB-COUNT
+                       MOVE STARTUP-LOG-RECORD TO REPORT-LINE
+                       WRITE REPORT-LINE
+                   END-IF
+           END-READ.
+
+       0040-WRITE-TOTAL.
+           MOVE WS-JOB-COUNT TO WS-TOTAL-DISPLAY
+           STRING 'TOTAL JOBS STARTED: ' DELIMITED BY SIZE
+               WS-TOTAL-DISPLAY DELIMITED BY SIZE
+               INTO WS-TOTAL-LINE
+           MOVE WS-TOTAL-LINE TO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       0050-CLOSE-FILES.
+           IF WS-LOG-OPENED-OK = 'Y'
+               CLOSE STARTUP-LOG-FILE
+           END-IF
+           IF WS-REPORT-OPENED-OK = 'Y'
+               CLOSE REPORT-FILE
+           END-IF.
