@@ -0,0 +1,41 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BANNER-SUB.
+       AUTHOR. COBOL-EXPERT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. GENERIC.
+       OBJECT-COMPUTER. GENERIC.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-TIME-OF-DAY PIC 9(8) VALUE ZEROS.
+       01 WS-TIMESTAMP PIC X(8) VALUE SPACES.
+       01 WS-STEP-DISPLAY PIC 9(4) VALUE ZEROS.
+       01 WS-BANNER-LINE PIC X(80) VALUE SPACES.
+
+       LINKAGE SECTION.
+       COPY BANNERPM.
+
+       PROCEDURE DIVISION USING BANNER-PARMS.
+       *> Emits the one normalized "job/step started" line that every
+       *> batch program in the suite shares, regardless of what else
+       *> that program's own startup paragraph displays.
+       0000-BANNER-SUB.
+           MOVE BP-STEP-NUMBER TO WS-STEP-DISPLAY
+           ACCEPT WS-TIME-OF-DAY FROM TIME
+           STRING WS-TIME-OF-DAY(1:2) ':' WS-TIME-OF-DAY(3:2)
+               ':' WS-TIME-OF-DAY(5:2)
+               DELIMITED BY SIZE INTO WS-TIMESTAMP
+           STRING 'JOB ' DELIMITED BY SIZE
+               BP-JOB-NAME DELIMITED BY SIZE
+               ' STEP ' DELIMITED BY SIZE
+               WS-STEP-DISPLAY DELIMITED BY SIZE
+               ' STARTED AT ' DELIMITED BY SIZE
+               WS-TIMESTAMP DELIMITED BY SIZE
+               ' (RUN DATE ' DELIMITED BY SIZE
+               BP-RUN-DATE DELIMITED BY SIZE
+               ')' DELIMITED BY SIZE
+               INTO WS-BANNER-LINE
+           DISPLAY WS-BANNER-LINE
+           GOBACK.
