@@ -0,0 +1,133 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATCH-STATUS.
+       AUTHOR. COBOL-EXPERT.
+
+       *> Lightweight "online" inquiry so operators can check the
+       *> nightly cycle's status from a terminal instead of shelling
+       *> into job logs. No CICS in this shop, so the screen here is
+       *> a plain operator DISPLAY rather than a BMS map; it reuses the
+       *> same shared BANNER-SUB routine and STARTUP.LOG layout that
+       *> the batch suite already agrees on, so the inquiry can never
+       *> drift out of step with what the batch programs actually log.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. GENERIC.
+       OBJECT-COMPUTER. GENERIC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STARTUP-LOG-FILE ASSIGN TO "STARTUP.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STARTUP-LOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STARTUP-LOG-FILE.
+       COPY STARTLOG.
+
+       WORKING-STORAGE SECTION.
+       01 WS-STARTUP-LOG-STATUS PIC XX VALUE '00'.
+       01 WS-LOG-OPENED-OK PIC X VALUE 'N'.
+       01 WS-EOF-SWITCH PIC X VALUE 'N'.
+       01 WS-FOUND-SWITCH PIC X VALUE 'N'.
+
+       *> Most recent STARTUP.LOG entry, kept across the read loop so
+       *> the last record in the file wins regardless of how many jobs
+       *> have logged today
+       01 WS-LAST-ENTRY.
+           05 WS-LAST-RUN-DATE PIC X(10) VALUE SPACES.
+           05 WS-LAST-TIME PIC X(8) VALUE SPACES.
+           05 WS-LAST-PROGRAM PIC X(12) VALUE SPACES.
+           05 WS-LAST-OUTCOME PIC X(9) VALUE SPACES.
+           05 WS-LAST-RETURN-CODE PIC 9(4) VALUE 0.
+
+       01 WS-RC-DISPLAY PIC 9(4).
+       01 WS-STATUS-LINE-1 PIC X(80) VALUE SPACES.
+       01 WS-STATUS-LINE-2 PIC X(80) VALUE SPACES.
+
+       01 WS-TODAY.
+           05 WS-TD-YYYY PIC 9(4).
+           05 WS-TD-MM PIC 9(2).
+           05 WS-TD-DD PIC 9(2).
+       01 WS-TODAY-DISPLAY PIC X(10) VALUE SPACES.
+
+       *> Parameters for the shared BANNER-SUB routine, reused here so
+       *> the inquiry's heading line matches every batch program's
+       COPY BANNERPM.
+
+       PROCEDURE DIVISION.
+       *> Main execution routine
+       0000-START-UP.
+           PERFORM 0005-GET-TODAY
+           PERFORM 0010-READ-LAST-ENTRY
+           PERFORM 0020-ANNOUNCE-INQUIRY
+           PERFORM 0030-SHOW-STATUS
+           STOP RUN.
+
+       0005-GET-TODAY.
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD
+           STRING WS-TD-YYYY '-' WS-TD-MM '-' WS-TD-DD
+               DELIMITED BY SIZE INTO WS-TODAY-DISPLAY.
+
+       0010-READ-LAST-ENTRY.
+           OPEN INPUT STARTUP-LOG-FILE
+           IF WS-STARTUP-LOG-STATUS = '00'
+               MOVE 'Y' TO WS-LOG-OPENED-OK
+               PERFORM UNTIL WS-EOF-SWITCH = 'Y'
+                   READ STARTUP-LOG-FILE
+                       AT END
+                           MOVE 'Y' TO WS-EOF-SWITCH
+                       NOT AT END
+                           MOVE 'Y' TO WS-FOUND-SWITCH
+                           MOVE SL-RUN-DATE TO WS-LAST-RUN-DATE
+                           MOVE SL-TIME TO WS-LAST-TIME
+                           MOVE SL-PROGRAM-NAME TO WS-LAST-PROGRAM
+                           MOVE SL-OUTCOME TO WS-LAST-OUTCOME
+                           MOVE SL-RETURN-CODE TO WS-LAST-RETURN-CODE
+                   END-READ
+               END-PERFORM
+           ELSE
+               IF WS-STARTUP-LOG-STATUS NOT = '35'
+                   DISPLAY 'BATCH-STATUS: STARTUP LOG OPEN FAILED, '
+                       'STATUS=' WS-STARTUP-LOG-STATUS
+                   MOVE 16 TO RETURN-CODE
+               END-IF
+           END-IF
+           IF WS-LOG-OPENED-OK = 'Y'
+               CLOSE STARTUP-LOG-FILE
+           END-IF.
+
+       0020-ANNOUNCE-INQUIRY.
+           *> The same normalized "job/step started" line every batch
+           *> program opens with, so this screen looks like it belongs
+           *> to the same family on an operator's console. Uses today's
+           *> system date, same as every other BANNER-SUB caller, since
+           *> this line announces the inquiry itself starting, not the
+           *> batch run it is about to report on
+           MOVE 'BAT-STAT' TO BP-JOB-NAME
+           MOVE WS-TODAY-DISPLAY TO BP-RUN-DATE
+           MOVE 1 TO BP-STEP-NUMBER
+           CALL 'BANNER-SUB' USING BANNER-PARMS.
+
+       0030-SHOW-STATUS.
+           MOVE WS-LAST-RETURN-CODE TO WS-RC-DISPLAY
+           IF WS-FOUND-SWITCH = 'Y'
+               STRING 'LAST BATCH RUN: ' DELIMITED BY SIZE
+                   WS-LAST-PROGRAM DELIMITED BY SIZE
+                   ' ' DELIMITED BY SIZE
+                   WS-LAST-OUTCOME DELIMITED BY SIZE
+                   ' AT ' DELIMITED BY SIZE
+                   WS-LAST-TIME DELIMITED BY SIZE
+                   INTO WS-STATUS-LINE-1
+               STRING 'RUN DATE ' DELIMITED BY SIZE
+                   WS-LAST-RUN-DATE DELIMITED BY SIZE
+                   '  RC=' DELIMITED BY SIZE
+                   WS-RC-DISPLAY DELIMITED BY SIZE
+                   INTO WS-STATUS-LINE-2
+           ELSE
+               MOVE 'LAST BATCH RUN: NO STARTUP.LOG ENTRIES FOUND'
+                   TO WS-STATUS-LINE-1
+               MOVE SPACES TO WS-STATUS-LINE-2
+           END-IF
+           DISPLAY WS-STATUS-LINE-1
+           DISPLAY WS-STATUS-LINE-2.
