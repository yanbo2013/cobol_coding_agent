@@ -5,17 +5,365 @@
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
-       SOURCE-COMPUTER. ANY.
-       OBJECT-COMPUTER. ANY.
+       SOURCE-COMPUTER. GENERIC.
+       OBJECT-COMPUTER. GENERIC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STARTUP-LOG-FILE ASSIGN TO "STARTUP.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STARTUP-LOG-STATUS.
+           SELECT CONTROL-CARD-FILE ASSIGN TO "CONTROLCARD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-CARD-STATUS.
+           SELECT MESSAGES-FILE ASSIGN TO "MESSAGES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MESSAGES-STATUS.
+           SELECT RESTART-FILE ASSIGN TO "RESTART.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESTART-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       *> One fixed-column line per invocation: date, time, program,
+       *> outcome. Read back by the daily summary report (STARTUP-RPT).
+       FD  STARTUP-LOG-FILE.
+       COPY STARTLOG.
+
+       FD  RESTART-FILE.
+       01  RESTART-RECORD.
+           05 RST-JOB-NAME PIC X(8).
+           05 RST-RUN-DATE PIC X(10).
+
+       FD  CONTROL-CARD-FILE.
+       01  CONTROL-CARD-RECORD.
+           05 CC-SITE-CODE PIC X(4).
+           05 CC-SHIFT-CODE PIC X(1).
+           05 CC-RUN-DATE PIC X(10).
+
+       FD  MESSAGES-FILE.
+       01  MESSAGES-RECORD.
+           05 MSG-SITE-CODE PIC X(4).
+           05 MSG-TEXT PIC X(30).
+
        WORKING-STORAGE SECTION.
-       *> Definition of the greeting message
+       *> Definition of the greeting message, overridden per site by
+       *> the table loaded from MESSAGES.DAT in 0012-LOAD-MESSAGES
        01 WS-HELLO-MESSAGE.
-           05 WS-TEXT PIC X(12) VALUE 'Hello World!'.
+           05 WS-TEXT PIC X(30) VALUE 'Hello World!'.
+
+       *> Site-keyed greeting text, read from MESSAGES.DAT with no
+       *> recompile needed to add or reword a site's greeting
+       01 WS-MESSAGES-STATUS PIC XX VALUE '00'.
+       01 WS-MSG-COUNT PIC 9(4) VALUE 0.
+       01 WS-MSG-IDX PIC 9(4) VALUE 0.
+       01 WS-MESSAGE-TABLE.
+           05 WS-MSG-ENTRY OCCURS 20 TIMES.
+               10 WS-MSG-ENTRY-SITE PIC X(4).
+               10 WS-MSG-ENTRY-TEXT PIC X(30).
+
+       *> Job identification picked up from the PARM/SYSIN card
+       01 WS-JOB-INFO.
+           05 WS-JOB-NAME PIC X(8) VALUE SPACES.
+           05 WS-RUN-DATE PIC X(10) VALUE SPACES.
+
+       *> Site/shift variant, from the CONTROL-CARD file or the PARM
+       01 WS-VARIANT-INFO.
+           05 WS-SITE-CODE PIC X(4) VALUE 'DFLT'.
+           05 WS-SHIFT-CODE PIC X(1) VALUE '1'.
+       01 WS-CONTROL-CARD-STATUS PIC XX VALUE '00'.
+
+       *> Raw PARM string, as handed to us on the command line
+       01 WS-PARM-STRING PIC X(80) VALUE SPACES.
+
+       01 WS-CURRENT-DATE.
+           05 WS-CD-YYYY PIC 9(4).
+           05 WS-CD-MM PIC 9(2).
+           05 WS-CD-DD PIC 9(2).
+
+       01 WS-BANNER-LINE PIC X(90) VALUE SPACES.
+
+       *> Persistent startup log bookkeeping
+       01 WS-STARTUP-LOG-STATUS PIC XX VALUE '00'.
+       01 WS-TIME-OF-DAY PIC 9(8) VALUE ZEROS.
+       01 WS-TIMESTAMP PIC X(8) VALUE SPACES.
+       01 WS-OUTCOME PIC X(9) VALUE SPACES.
+
+       *> Worst return code seen so far, posted to RETURN-CODE at exit
+       01 WS-RC PIC 9(4) VALUE 0.
+
+       *> Elapsed wall-clock time, captured for the end-of-job sign-off
+       01 WS-START-TIME PIC 9(8) VALUE ZEROS.
+       01 WS-END-TIME PIC 9(8) VALUE ZEROS.
+       01 WS-ELAPSED-SECONDS PIC S9(5) VALUE ZERO.
+       01 WS-ELAPSED-LINE PIC X(40) VALUE SPACES.
+
+       *> Parameters for the shared BANNER-SUB startup-banner routine
+       COPY BANNERPM.
+
+       *> Restart-safe checkpoint bookkeeping, so a rerun after a later
+       *> step abends does not double-log today's banner
+       01 WS-RESTART-STATUS PIC XX VALUE '00'.
+       01 WS-ALREADY-STARTED PIC X VALUE 'N'.
+
+       *> Set when the control card's run date does not match today's
+       *> system date, so 0000-START-UP refuses to proceed
+       01 WS-DATE-MISMATCH PIC X VALUE 'N'.
 
        PROCEDURE DIVISION.
        *> Main execution routine
        0000-START-UP.
-           DISPLAY WS-TEXT.
-           STOP RUN.
\ No newline at end of file
+           ACCEPT WS-START-TIME FROM TIME
+           PERFORM 0010-GET-JOB-INFO
+           IF WS-DATE-MISMATCH = 'Y'
+               DISPLAY 'HELLO-WORLD: CONTROL CARD RUN DATE MISMATCH, '
+                   'REFUSING TO PROCEED'
+               MOVE 'MISMATCH' TO WS-OUTCOME
+               PERFORM 0030-LOG-STARTUP
+           ELSE
+               PERFORM 0016-CHECK-CHECKPOINT
+               IF WS-ALREADY-STARTED = 'N'
+                   PERFORM 0015-CALL-BANNER-SUB
+                   PERFORM 0020-BUILD-BANNER
+                   DISPLAY WS-BANNER-LINE
+                   MOVE 'STARTED' TO WS-OUTCOME
+                   PERFORM 0030-LOG-STARTUP
+                   PERFORM 0017-WRITE-CHECKPOINT
+               ELSE
+                   DISPLAY 'HELLO-WORLD: CHECKPOINT ALREADY PRESENT,'
+                       ' SKIP'
+               END-IF
+           END-IF
+           PERFORM 9999-END-OF-JOB.
+
+       0010-GET-JOB-INFO.
+           ACCEPT WS-PARM-STRING FROM COMMAND-LINE
+           IF WS-PARM-STRING = SPACES
+               MOVE 'HELLO-WD' TO WS-JOB-NAME
+           ELSE
+               UNSTRING WS-PARM-STRING DELIMITED BY ' '
+                   INTO WS-JOB-NAME WS-SITE-CODE WS-SHIFT-CODE
+           END-IF
+           IF WS-JOB-NAME = SPACES
+               DISPLAY 'HELLO-WORLD: INVALID OR MISSING JOB NAME'
+               IF WS-RC < 8
+                   MOVE 8 TO WS-RC
+               END-IF
+           END-IF
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           STRING WS-CD-YYYY '-' WS-CD-MM '-' WS-CD-DD
+               DELIMITED BY SIZE INTO WS-RUN-DATE
+           PERFORM 0011-GET-CONTROL-CARD
+           PERFORM 0012-LOAD-MESSAGES.
+
+       0015-CALL-BANNER-SUB.
+           MOVE WS-JOB-NAME TO BP-JOB-NAME
+           MOVE WS-RUN-DATE TO BP-RUN-DATE
+           MOVE 1 TO BP-STEP-NUMBER
+           CALL 'BANNER-SUB' USING BANNER-PARMS.
+
+       0011-GET-CONTROL-CARD.
+           OPEN INPUT CONTROL-CARD-FILE
+           IF WS-CONTROL-CARD-STATUS = '00'
+               READ CONTROL-CARD-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CC-SITE-CODE TO WS-SITE-CODE
+                       MOVE CC-SHIFT-CODE TO WS-SHIFT-CODE
+                       IF CC-RUN-DATE NOT = SPACES
+                           AND CC-RUN-DATE NOT = WS-RUN-DATE
+                           DISPLAY 'HELLO-WORLD: CONTROL CARD RUN DATE '
+                               'DOES NOT MATCH SYSTEM DATE'
+                           DISPLAY '  CARD=' CC-RUN-DATE
+                               ' SYSTEM=' WS-RUN-DATE
+                           MOVE 'Y' TO WS-DATE-MISMATCH
+                           IF WS-RC < 20
+                               MOVE 20 TO WS-RC
+                           END-IF
+                       END-IF
+               END-READ
+               CLOSE CONTROL-CARD-FILE
+           ELSE
+               IF WS-CONTROL-CARD-STATUS NOT = '35'
+                   DISPLAY 'HELLO-WORLD: CONTROL CARD OPEN FAILED'
+                   DISPLAY WS-CONTROL-CARD-STATUS
+                   IF WS-RC < 12
+                       MOVE 12 TO WS-RC
+                   END-IF
+               END-IF
+           END-IF.
+
+       0012-LOAD-MESSAGES.
+           OPEN INPUT MESSAGES-FILE
+           IF WS-MESSAGES-STATUS = '00'
+               PERFORM UNTIL WS-MESSAGES-STATUS NOT = '00'
+                   OR WS-MSG-COUNT = 20
+                   READ MESSAGES-FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           ADD 1 TO WS-MSG-COUNT
+                           MOVE MSG-SITE-CODE
+                               TO WS-MSG-ENTRY-SITE(WS-MSG-COUNT)
+                           MOVE MSG-TEXT
+                               TO WS-MSG-ENTRY-TEXT(WS-MSG-COUNT)
+                   END-READ
+               END-PERFORM
+               CLOSE MESSAGES-FILE
+           ELSE
+               IF WS-MESSAGES-STATUS NOT = '35'
+                   DISPLAY 'HELLO-WORLD: MESSAGES FILE OPEN FAILED'
+                   DISPLAY WS-MESSAGES-STATUS
+                   IF WS-RC < 12
+                       MOVE 12 TO WS-RC
+                   END-IF
+               END-IF
+           END-IF
+           PERFORM 0013-LOOKUP-MESSAGE.
+
+       0013-LOOKUP-MESSAGE.
+           PERFORM VARYING WS-MSG-IDX FROM 1 BY 1
+               UNTIL WS-MSG-IDX > WS-MSG-COUNT
+               IF WS-MSG-ENTRY-SITE(WS-MSG-IDX) = WS-SITE-CODE
+                   MOVE WS-MSG-ENTRY-TEXT(WS-MSG-IDX) TO WS-TEXT
+               END-IF
+           END-PERFORM.
+
+       0016-CHECK-CHECKPOINT.
+           OPEN INPUT RESTART-FILE
+           IF WS-RESTART-STATUS = '00'
+               PERFORM UNTIL WS-RESTART-STATUS NOT = '00'
+                   OR WS-ALREADY-STARTED = 'Y'
+                   READ RESTART-FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           IF RST-JOB-NAME = WS-JOB-NAME
+                               AND RST-RUN-DATE = WS-RUN-DATE
+                               MOVE 'Y' TO WS-ALREADY-STARTED
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE RESTART-FILE
+           ELSE
+               IF WS-RESTART-STATUS NOT = '35'
+                   DISPLAY 'HELLO-WORLD: RESTART FILE OPEN FAILED'
+                   DISPLAY WS-RESTART-STATUS
+                   IF WS-RC < 12
+                       MOVE 12 TO WS-RC
+                   END-IF
+               END-IF
+           END-IF.
+
+       0017-WRITE-CHECKPOINT.
+           MOVE WS-JOB-NAME TO RST-JOB-NAME
+           MOVE WS-RUN-DATE TO RST-RUN-DATE
+           OPEN EXTEND RESTART-FILE
+           IF WS-RESTART-STATUS = '35'
+               OPEN OUTPUT RESTART-FILE
+           END-IF
+           IF WS-RESTART-STATUS = '00'
+               WRITE RESTART-RECORD
+               CLOSE RESTART-FILE
+           ELSE
+               DISPLAY 'HELLO-WORLD: RESTART CHECKPOINT WRITE FAILED, '
+                   'STATUS=' WS-RESTART-STATUS
+               IF WS-RC < 16
+                   MOVE 16 TO WS-RC
+               END-IF
+           END-IF.
+
+       0020-BUILD-BANNER.
+           STRING WS-TEXT DELIMITED BY SIZE
+               '  JOB=' DELIMITED BY SIZE
+               WS-JOB-NAME DELIMITED BY SIZE
+               '  DATE=' DELIMITED BY SIZE
+               WS-RUN-DATE DELIMITED BY SIZE
+               '  SITE=' DELIMITED BY SIZE
+               WS-SITE-CODE DELIMITED BY SIZE
+               '  SHIFT=' DELIMITED BY SIZE
+               WS-SHIFT-CODE DELIMITED BY SIZE
+               INTO WS-BANNER-LINE
+               ON OVERFLOW
+                   DISPLAY 'HELLO-WORLD: BANNER LINE TRUNCATED'
+                   IF WS-RC < 4
+                       MOVE 4 TO WS-RC
+                   END-IF
+           END-STRING.
+
+       0030-LOG-STARTUP.
+           *> Writes whatever outcome the caller has already moved
+           *> into WS-OUTCOME (STARTED or, from the req 010 date-check
+           *> branch, MISMATCH), so every invocation leaves a trace in
+           *> STARTUP.LOG regardless of how it ends
+           ACCEPT WS-TIME-OF-DAY FROM TIME
+           STRING WS-TIME-OF-DAY(1:2) ':' WS-TIME-OF-DAY(3:2)
+               ':' WS-TIME-OF-DAY(5:2)
+               DELIMITED BY SIZE INTO WS-TIMESTAMP
+           OPEN EXTEND STARTUP-LOG-FILE
+           IF WS-STARTUP-LOG-STATUS = '35'
+               OPEN OUTPUT STARTUP-LOG-FILE
+           END-IF
+           IF WS-STARTUP-LOG-STATUS = '00'
+               MOVE SPACES TO STARTUP-LOG-RECORD
+               MOVE WS-RUN-DATE TO SL-RUN-DATE
+               MOVE WS-TIMESTAMP TO SL-TIME
+               MOVE 'HELLO-WORLD' TO SL-PROGRAM-NAME
+               MOVE WS-OUTCOME TO SL-OUTCOME
+               MOVE WS-RC TO SL-RETURN-CODE
+               WRITE STARTUP-LOG-RECORD
+               CLOSE STARTUP-LOG-FILE
+           ELSE
+               DISPLAY 'HELLO-WORLD: STARTUP LOG OPEN FAILED, STATUS='
+                   WS-STARTUP-LOG-STATUS
+               IF WS-RC < 16
+                   MOVE 16 TO WS-RC
+               END-IF
+           END-IF.
+
+       9998-LOG-COMPLETION.
+           *> Appends the matching "job finished" line so an online
+           *> status inquiry (BATCH-STATUS) can report a true completed
+           *> time and return code, not just the startup announcement
+           ACCEPT WS-TIME-OF-DAY FROM TIME
+           STRING WS-TIME-OF-DAY(1:2) ':' WS-TIME-OF-DAY(3:2)
+               ':' WS-TIME-OF-DAY(5:2)
+               DELIMITED BY SIZE INTO WS-TIMESTAMP
+           OPEN EXTEND STARTUP-LOG-FILE
+           IF WS-STARTUP-LOG-STATUS = '35'
+               OPEN OUTPUT STARTUP-LOG-FILE
+           END-IF
+           IF WS-STARTUP-LOG-STATUS = '00'
+               MOVE SPACES TO STARTUP-LOG-RECORD
+               MOVE WS-RUN-DATE TO SL-RUN-DATE
+               MOVE WS-TIMESTAMP TO SL-TIME
+               MOVE 'HELLO-WORLD' TO SL-PROGRAM-NAME
+               MOVE 'COMPLETE' TO SL-OUTCOME
+               MOVE WS-RC TO SL-RETURN-CODE
+               WRITE STARTUP-LOG-RECORD
+               CLOSE STARTUP-LOG-FILE
+           END-IF.
+
+       9999-END-OF-JOB.
+           ACCEPT WS-END-TIME FROM TIME
+           COMPUTE WS-ELAPSED-SECONDS =
+               (FUNCTION NUMVAL(WS-END-TIME(1:2)) * 3600
+               + FUNCTION NUMVAL(WS-END-TIME(3:2)) * 60
+               + FUNCTION NUMVAL(WS-END-TIME(5:2)))
+               - (FUNCTION NUMVAL(WS-START-TIME(1:2)) * 3600
+               + FUNCTION NUMVAL(WS-START-TIME(3:2)) * 60
+               + FUNCTION NUMVAL(WS-START-TIME(5:2)))
+           IF WS-ELAPSED-SECONDS < 0
+               ADD 86400 TO WS-ELAPSED-SECONDS
+           END-IF
+           STRING 'HELLO-WORLD ELAPSED TIME: ' DELIMITED BY SIZE
+               WS-ELAPSED-SECONDS DELIMITED BY SIZE
+               ' SECONDS' DELIMITED BY SIZE
+               INTO WS-ELAPSED-LINE
+           DISPLAY WS-ELAPSED-LINE
+           IF WS-ALREADY-STARTED = 'N' AND WS-DATE-MISMATCH = 'N'
+               PERFORM 9998-LOG-COMPLETION
+           END-IF
+           MOVE WS-RC TO RETURN-CODE
+           STOP RUN.
